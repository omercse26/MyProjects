@@ -0,0 +1,8 @@
+      *> Intake exception listing fields, shared between WORKING-STORAGE
+      *> and the FD record description. Copy under a caller-supplied 01
+      *> level.
+02   StudentId PIC 9(7).
+02   Surname PIC X(8).
+02   Initials PIC XX.
+02   CourseCode PIC X(4).
+02   ExceptionMsg PIC X(30).
