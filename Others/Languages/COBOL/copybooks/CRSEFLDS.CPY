@@ -0,0 +1,4 @@
+      *> Course catalog fields, shared between WORKING-STORAGE and FD
+      *> record descriptions. Copy under a caller-supplied 01 level.
+02   CourseCode PIC X(4).
+02   CourseDesc PIC X(20).
