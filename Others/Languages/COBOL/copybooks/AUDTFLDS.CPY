@@ -0,0 +1,16 @@
+      *> Master-file audit trail fields: timestamp, operator/job id,
+      *> transaction code, StudentId, and the before/after images of
+      *> the fields an Add/Change/Delete can affect.
+02   AuditDate PIC 9(8).
+02   AuditTime PIC 9(8).
+02   AuditOperator PIC X(8).
+02   AuditTransCode PIC X.
+02   AuditStudentId PIC 9(7).
+02   AuditBeforeSurname PIC X(8).
+02   AuditBeforeInitials PIC XX.
+02   AuditBeforeCourseCode PIC X(4).
+02   AuditBeforeGender PIC X.
+02   AuditAfterSurname PIC X(8).
+02   AuditAfterInitials PIC XX.
+02   AuditAfterCourseCode PIC X(4).
+02   AuditAfterGender PIC X.
