@@ -0,0 +1,6 @@
+      *> Batch/online transaction fields: a one-character transaction
+      *> code followed by the same student fields as STUDFLDS, so a
+      *> transaction record and a StudentDetails group line up field
+      *> for field (enables MOVE CORRESPONDING between the two).
+02   CardTransCode PIC X.
+    COPY STUDFLDS.
