@@ -0,0 +1,9 @@
+      *> Student data fields, shared between WORKING-STORAGE and FD
+      *> record descriptions. Copy under a caller-supplied 01 level.
+02   StudentId PIC 9(7).
+02   StudentName.
+     03 Surname PIC X(8).
+     03 Initials PIC XX.
+02   CourseCode PIC X(4).
+02   Gender PIC X.
+     88 Gender-Valid VALUES "M" "F" "X".
