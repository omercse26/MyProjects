@@ -0,0 +1,67 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Acctextract.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT StudentMasterFile ASSIGN TO "STUDMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS StudentId OF StudentMasterRecord
+        FILE STATUS IS WS-Master-Status.
+
+    SELECT ExtractFile ASSIGN TO "EXTRFEED"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-Extract-Status.
+
+DATA DIVISION.
+FILE SECTION.
+FD  StudentMasterFile.
+01  StudentMasterRecord.
+    COPY STUDFLDS.
+
+FD  ExtractFile.
+01  ExtractRecord.
+    COPY STUDFLDS.
+
+WORKING-STORAGE SECTION.
+01 WS-Master-Status PIC XX.
+    88 WS-Master-OK VALUE "00".
+
+01 WS-Extract-Status PIC XX.
+    88 WS-Extract-OK VALUE "00".
+
+01 WS-EOF-Flag PIC X VALUE "N".
+    88 WS-EOF VALUE "Y".
+
+01 WS-Extract-Count PIC 9(7) VALUE ZERO.
+
+PROCEDURE DIVISION.
+Begin.
+    OPEN INPUT StudentMasterFile.
+    IF NOT WS-Master-OK
+        DISPLAY "Unable to open student master, status " WS-Master-Status
+        STOP RUN
+    END-IF.
+
+    OPEN OUTPUT ExtractFile.
+    IF NOT WS-Extract-OK
+        DISPLAY "Unable to open extract file, status " WS-Extract-Status
+        STOP RUN
+    END-IF.
+
+    PERFORM UNTIL WS-EOF
+        READ StudentMasterFile
+            AT END
+                SET WS-EOF TO TRUE
+            NOT AT END
+                MOVE StudentMasterRecord TO ExtractRecord
+                WRITE ExtractRecord
+                ADD 1 TO WS-Extract-Count
+        END-READ
+    END-PERFORM.
+
+    CLOSE StudentMasterFile.
+    CLOSE ExtractFile.
+    DISPLAY "Nightly extract complete - records written: " WS-Extract-Count.
+    STOP RUN.
