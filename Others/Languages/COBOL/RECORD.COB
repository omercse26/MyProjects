@@ -1,20 +1,440 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Acceptand.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT StudentMasterFile ASSIGN TO "STUDMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS StudentId OF StudentMasterRecord
+        FILE STATUS IS WS-Master-Status.
+
+    SELECT TransactionFile ASSIGN TO "TRANFILE"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-Trans-Status.
+
+    SELECT CourseCatalogFile ASSIGN TO "COURSCAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CourseCode OF CourseCatalogRecord
+        FILE STATUS IS WS-Course-Status.
+
+    SELECT ExceptionFile ASSIGN TO "EXCPRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Exception-Status.
+
+    SELECT CheckpointFile ASSIGN TO "CHKPOINT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Checkpoint-Status.
+
+    SELECT AuditFile ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Audit-Status.
+
 DATA DIVISION.
+FILE SECTION.
+FD  StudentMasterFile.
+01  StudentMasterRecord.
+    COPY STUDFLDS.
+
+FD  TransactionFile.
+01  TransactionRecord.
+    COPY TRANFLDS.
+
+FD  CourseCatalogFile.
+01  CourseCatalogRecord.
+    COPY CRSEFLDS.
+
+FD  ExceptionFile.
+01  ExceptionRecord.
+    COPY EXCPFLDS.
+
+FD  CheckpointFile.
+01  CheckpointRecord.
+    02 CheckpointStudentId PIC 9(7).
+    02 CheckpointCount     PIC 9(7).
+
+FD  AuditFile.
+01  AuditRecord.
+    COPY AUDTFLDS.
+
 WORKING-STORAGE SECTION.
 01 StudentDetails.
-    02   StudentId PIC 9(7).
-    02   StudentName.
-         03 Surname PIC X(8).
-         03 Initials PIC XX.
-    02   CourseCode PIC X(4).
-    02   Gender PIC X.
+    COPY STUDFLDS.
+
+01 TransactionCode PIC X.
+    88 Trans-Add        VALUE "A".
+    88 Trans-Change      VALUE "C".
+    88 Trans-Delete      VALUE "D".
+    88 Trans-Inquire     VALUE "I".
+
+01 WS-Master-Status PIC XX.
+    88 WS-Master-OK        VALUE "00".
+    88 WS-Master-NotFound  VALUE "23".
+
+01 WS-Trans-Status PIC XX.
+    88 WS-Trans-OK      VALUE "00".
+    88 WS-Trans-AtEnd    VALUE "10".
+
+01 WS-Course-Status PIC XX.
+    88 WS-Course-OK        VALUE "00".
+    88 WS-Course-NotFound  VALUE "23".
+
+01 WS-Course-Found-Flag PIC X.
+    88 WS-Course-Found    VALUE "Y".
+    88 WS-Course-NotValid VALUE "N".
+
+01 WS-Exception-Status PIC XX.
+    88 WS-Exception-OK VALUE "00".
+
+01 WS-Exception-Reason PIC X(30).
+
+01 WS-Run-Mode PIC X(6) VALUE "ONLINE".
+    88 Run-Online VALUE "ONLINE".
+    88 Run-Batch  VALUE "BATCH".
+
+01 WS-Command-Arg PIC X(20).
+01 WS-Batch-EOF-Flag PIC X VALUE "N".
+    88 WS-Batch-EOF VALUE "Y".
+01 WS-Record-Count PIC 9(7) VALUE ZERO.
+
+01 WS-Checkpoint-Status PIC XX.
+    88 WS-Checkpoint-OK VALUE "00".
+
+01 WS-Restart-Arg PIC X(7).
+01 WS-Restart-Key PIC 9(7) VALUE ZERO.
+01 WS-Restart-Skip-Count PIC 9(7) VALUE ZERO.
+01 WS-Skip-Remaining PIC 9(7) VALUE ZERO.
+01 WS-Restart-Flag PIC X VALUE "N".
+    88 WS-Restarting VALUE "Y".
+
+01 WS-Audit-Status PIC XX.
+    88 WS-Audit-OK VALUE "00".
+
+01 WS-Operator-Id PIC X(8) VALUE "UNKNOWN".
+
+01 WS-Audit-Before.
+    COPY STUDFLDS.
+
+01 WS-Audit-After.
+    COPY STUDFLDS.
 
 PROCEDURE DIVISION.
 Begin.
-    DISPLAY "Enter the student details".
-    ACCEPT  StudentDetails.
-    DISPLAY "Name " StudentName SPACE Initials
+    PERFORM OpenMaster.
+    OPEN INPUT CourseCatalogFile.
+    IF NOT WS-Course-OK
+        DISPLAY "Unable to open course catalog, status " WS-Course-Status
+        STOP RUN
+    END-IF.
+    PERFORM OpenException.
+    PERFORM OpenAudit.
+    PERFORM DetermineRunMode.
+    PERFORM DetermineOperator.
+
+    IF Run-Batch
+        PERFORM ProcessBatch
+        DISPLAY "Batch control total - records processed: " WS-Record-Count
+    ELSE
+        PERFORM ProcessOnline
+    END-IF.
+
+    CLOSE StudentMasterFile.
+    CLOSE CourseCatalogFile.
+    CLOSE ExceptionFile.
+    CLOSE AuditFile.
     STOP RUN.
 
+DetermineRunMode.
+    DISPLAY 1 UPON ARGUMENT-NUMBER.
+    ACCEPT WS-Command-Arg FROM ARGUMENT-VALUE
+        ON EXCEPTION
+            MOVE SPACES TO WS-Command-Arg
+    END-ACCEPT.
+    IF WS-Command-Arg = "BATCH"
+        MOVE "BATCH" TO WS-Run-Mode
+    ELSE
+        MOVE "ONLINE" TO WS-Run-Mode
+    END-IF.
+
+    IF Run-Batch
+        DISPLAY 2 UPON ARGUMENT-NUMBER
+        ACCEPT WS-Restart-Arg FROM ARGUMENT-VALUE
+            ON EXCEPTION
+                MOVE SPACES TO WS-Restart-Arg
+        END-ACCEPT
+        IF WS-Restart-Arg = "RESTART"
+            SET WS-Restarting TO TRUE
+            PERFORM LoadCheckpoint
+        END-IF
+    END-IF.
+
+LoadCheckpoint.
+    OPEN INPUT CheckpointFile.
+    IF NOT WS-Checkpoint-OK
+        DISPLAY "No checkpoint available to restart from, status "
+                WS-Checkpoint-Status
+        CLOSE CheckpointFile
+    ELSE
+        READ CheckpointFile
+            AT END
+                DISPLAY "Checkpoint file is empty - starting from the beginning"
+            NOT AT END
+                MOVE CheckpointStudentId TO WS-Restart-Key
+                MOVE CheckpointCount TO WS-Restart-Skip-Count
+                MOVE CheckpointCount TO WS-Record-Count
+                MOVE CheckpointCount TO WS-Skip-Remaining
+                DISPLAY "Restarting batch - skipping " WS-Restart-Skip-Count
+                        " already-processed records (last StudentId "
+                        WS-Restart-Key ")"
+        END-READ
+        CLOSE CheckpointFile
+    END-IF.
+
+DetermineOperator.
+    IF Run-Batch
+        DISPLAY 3 UPON ARGUMENT-NUMBER
+    ELSE
+        DISPLAY 2 UPON ARGUMENT-NUMBER
+    END-IF.
+    ACCEPT WS-Operator-Id FROM ARGUMENT-VALUE
+        ON EXCEPTION
+            MOVE SPACES TO WS-Operator-Id
+    END-ACCEPT.
+    IF WS-Operator-Id = SPACES
+        MOVE "UNKNOWN" TO WS-Operator-Id
+    END-IF.
+
+OpenMaster.
+    OPEN I-O StudentMasterFile.
+    IF NOT WS-Master-OK
+        OPEN OUTPUT StudentMasterFile
+        CLOSE StudentMasterFile
+        OPEN I-O StudentMasterFile
+    END-IF.
+
+OpenException.
+    OPEN EXTEND ExceptionFile.
+    IF NOT WS-Exception-OK
+        OPEN OUTPUT ExceptionFile
+    END-IF.
+    IF NOT WS-Exception-OK
+        DISPLAY "Unable to open exception file, status " WS-Exception-Status
+        STOP RUN
+    END-IF.
+
+OpenAudit.
+    OPEN EXTEND AuditFile.
+    IF NOT WS-Audit-OK
+        OPEN OUTPUT AuditFile
+    END-IF.
+    IF NOT WS-Audit-OK
+        DISPLAY "Unable to open audit file, status " WS-Audit-Status
+        STOP RUN
+    END-IF.
+
+ProcessOnline.
+    DISPLAY "Enter transaction code (A=Add C=Change D=Delete I=Inquire)".
+    ACCEPT TransactionCode.
+    EVALUATE TRUE
+        WHEN Trans-Add
+        WHEN Trans-Change
+            DISPLAY "Enter the student details (StudentId/Surname/Initials/CourseCode/Gender)"
+            ACCEPT StudentDetails
+            PERFORM UNTIL Gender-Valid OF StudentDetails
+                DISPLAY "Gender must be M, F, or X - re-enter"
+                ACCEPT Gender OF StudentDetails
+            END-PERFORM
+            PERFORM ApplyTransaction
+        WHEN Trans-Delete
+        WHEN Trans-Inquire
+            DISPLAY "Enter the StudentId"
+            ACCEPT StudentId OF StudentDetails
+            PERFORM ApplyTransaction
+        WHEN OTHER
+            DISPLAY "Invalid transaction code " TransactionCode
+    END-EVALUATE.
+
+ProcessBatch.
+    OPEN INPUT TransactionFile.
+    IF NOT WS-Trans-OK
+        DISPLAY "Unable to open transaction file, status " WS-Trans-Status
+        STOP RUN
+    END-IF.
+    PERFORM UNTIL WS-Batch-EOF
+        READ TransactionFile
+            AT END
+                SET WS-Batch-EOF TO TRUE
+            NOT AT END
+                MOVE CardTransCode OF TransactionRecord TO TransactionCode
+                MOVE CORRESPONDING TransactionRecord TO StudentDetails
+                IF WS-Restarting AND WS-Skip-Remaining > 0
+                    SUBTRACT 1 FROM WS-Skip-Remaining
+                ELSE
+                    ADD 1 TO WS-Record-Count
+                    PERFORM ApplyTransaction
+                    PERFORM WriteCheckpoint
+                END-IF
+        END-READ
+    END-PERFORM.
+    CLOSE TransactionFile.
+
+WriteCheckpoint.
+    OPEN OUTPUT CheckpointFile.
+    IF NOT WS-Checkpoint-OK
+        DISPLAY "Unable to open checkpoint file, status " WS-Checkpoint-Status
+                " - continuing without an updated checkpoint"
+    ELSE
+        MOVE StudentId OF StudentDetails TO CheckpointStudentId
+        MOVE WS-Record-Count TO CheckpointCount
+        WRITE CheckpointRecord
+        CLOSE CheckpointFile
+        DISPLAY "Checkpoint - records processed: " WS-Record-Count
+                " last StudentId: " CheckpointStudentId
+    END-IF.
+
+ApplyTransaction.
+    EVALUATE TRUE
+        WHEN Trans-Add
+            PERFORM ValidateCourseCode
+            IF NOT Gender-Valid OF StudentDetails
+                DISPLAY "Gender " Gender OF StudentDetails
+                        " is not a valid code (M/F/X) - student "
+                        StudentId OF StudentDetails " rejected"
+                MOVE "INVALID GENDER" TO WS-Exception-Reason
+                PERFORM WriteException
+            ELSE
+                IF WS-Course-Found
+                    PERFORM AddStudent
+                ELSE
+                    DISPLAY "CourseCode " CourseCode OF StudentDetails
+                            " not in course catalog - student " StudentId OF StudentDetails
+                            " rejected"
+                    MOVE "INVALID COURSE CODE" TO WS-Exception-Reason
+                    PERFORM WriteException
+                END-IF
+            END-IF
+        WHEN Trans-Change
+            PERFORM ValidateCourseCode
+            IF NOT Gender-Valid OF StudentDetails
+                DISPLAY "Gender " Gender OF StudentDetails
+                        " is not a valid code (M/F/X) - change for student "
+                        StudentId OF StudentDetails " rejected"
+                MOVE "INVALID GENDER" TO WS-Exception-Reason
+                PERFORM WriteException
+            ELSE
+                IF WS-Course-Found
+                    PERFORM ChangeStudent
+                ELSE
+                    DISPLAY "CourseCode " CourseCode OF StudentDetails
+                            " not in course catalog - change for student "
+                            StudentId OF StudentDetails " rejected"
+                    MOVE "INVALID COURSE CODE" TO WS-Exception-Reason
+                    PERFORM WriteException
+                END-IF
+            END-IF
+        WHEN Trans-Delete
+            PERFORM DeleteStudent
+        WHEN Trans-Inquire
+            PERFORM InquireStudent
+        WHEN OTHER
+            DISPLAY "Invalid transaction code " TransactionCode
+            MOVE "INVALID TRANSACTION CODE" TO WS-Exception-Reason
+            PERFORM WriteException
+    END-EVALUATE.
+
+ValidateCourseCode.
+    MOVE CourseCode OF StudentDetails TO CourseCode OF CourseCatalogRecord.
+    READ CourseCatalogFile
+        INVALID KEY
+            SET WS-Course-NotValid TO TRUE
+        NOT INVALID KEY
+            SET WS-Course-Found TO TRUE
+    END-READ.
+
+WriteException.
+    MOVE StudentId OF StudentDetails TO StudentId OF ExceptionRecord.
+    MOVE Surname OF StudentDetails TO Surname OF ExceptionRecord.
+    MOVE Initials OF StudentDetails TO Initials OF ExceptionRecord.
+    MOVE CourseCode OF StudentDetails TO CourseCode OF ExceptionRecord.
+    MOVE WS-Exception-Reason TO ExceptionMsg OF ExceptionRecord.
+    WRITE ExceptionRecord.
+
+WriteAudit.
+    ACCEPT AuditDate FROM DATE YYYYMMDD.
+    ACCEPT AuditTime FROM TIME.
+    MOVE WS-Operator-Id TO AuditOperator.
+    MOVE TransactionCode TO AuditTransCode.
+    MOVE StudentId OF StudentDetails TO AuditStudentId.
+    MOVE Surname OF WS-Audit-Before TO AuditBeforeSurname.
+    MOVE Initials OF WS-Audit-Before TO AuditBeforeInitials.
+    MOVE CourseCode OF WS-Audit-Before TO AuditBeforeCourseCode.
+    MOVE Gender OF WS-Audit-Before TO AuditBeforeGender.
+    MOVE Surname OF WS-Audit-After TO AuditAfterSurname.
+    MOVE Initials OF WS-Audit-After TO AuditAfterInitials.
+    MOVE CourseCode OF WS-Audit-After TO AuditAfterCourseCode.
+    MOVE Gender OF WS-Audit-After TO AuditAfterGender.
+    WRITE AuditRecord.
+
+AddStudent.
+    MOVE StudentDetails TO StudentMasterRecord.
+    WRITE StudentMasterRecord
+        INVALID KEY
+            DISPLAY "Student " StudentId OF StudentMasterRecord " already exists"
+            MOVE "DUPLICATE STUDENTID" TO WS-Exception-Reason
+            PERFORM WriteException
+        NOT INVALID KEY
+            DISPLAY "Added " Surname OF StudentMasterRecord SPACE
+                    Initials OF StudentMasterRecord
+            MOVE SPACES TO WS-Audit-Before
+            MOVE StudentDetails TO WS-Audit-After
+            PERFORM WriteAudit
+    END-WRITE.
+
+ChangeStudent.
+    MOVE StudentId OF StudentDetails TO StudentId OF StudentMasterRecord.
+    READ StudentMasterFile
+        INVALID KEY
+            DISPLAY "Student " StudentId OF StudentMasterRecord " not found"
+        NOT INVALID KEY
+            MOVE StudentMasterRecord TO WS-Audit-Before
+            MOVE StudentDetails TO StudentMasterRecord
+            REWRITE StudentMasterRecord
+                INVALID KEY
+                    DISPLAY "Unable to rewrite student master, status " WS-Master-Status
+                NOT INVALID KEY
+                    MOVE StudentDetails TO WS-Audit-After
+                    PERFORM WriteAudit
+            END-REWRITE
+    END-READ.
+
+DeleteStudent.
+    MOVE StudentId OF StudentDetails TO StudentId OF StudentMasterRecord.
+    READ StudentMasterFile
+        INVALID KEY
+            DISPLAY "Student " StudentId OF StudentMasterRecord " not found"
+        NOT INVALID KEY
+            MOVE StudentMasterRecord TO WS-Audit-Before
+            DELETE StudentMasterFile
+                INVALID KEY
+                    DISPLAY "Unable to delete student master, status " WS-Master-Status
+                NOT INVALID KEY
+                    MOVE SPACES TO WS-Audit-After
+                    PERFORM WriteAudit
+                    DISPLAY "Deleted " StudentId OF StudentMasterRecord
+            END-DELETE
+    END-READ.
+
+InquireStudent.
+    MOVE StudentId OF StudentDetails TO StudentId OF StudentMasterRecord.
+    READ StudentMasterFile
+        INVALID KEY
+            DISPLAY "Student " StudentId OF StudentMasterRecord " not found"
+        NOT INVALID KEY
+            DISPLAY "StudentId  " StudentId OF StudentMasterRecord
+            DISPLAY "Name       " Surname OF StudentMasterRecord SPACE
+                    Initials OF StudentMasterRecord
+            DISPLAY "CourseCode " CourseCode OF StudentMasterRecord
+            DISPLAY "Gender     " Gender OF StudentMasterRecord
+    END-READ.
