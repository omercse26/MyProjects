@@ -0,0 +1,169 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Acctroster.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT StudentMasterFile ASSIGN TO "STUDMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS StudentId OF StudentMasterRecord
+        FILE STATUS IS WS-Master-Status.
+
+    SELECT SortWorkFile ASSIGN TO "SRTWORK".
+
+    SELECT RosterFile ASSIGN TO "ROSTER"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Roster-Status.
+
+DATA DIVISION.
+FILE SECTION.
+FD  StudentMasterFile.
+01  StudentMasterRecord.
+    COPY STUDFLDS.
+
+SD  SortWorkFile.
+01  SortRecord.
+    02 SortCourseCode PIC X(4).
+    02 SortStudentId  PIC 9(7).
+    02 SortSurname    PIC X(8).
+    02 SortInitials   PIC XX.
+    02 SortGender     PIC X.
+
+FD  RosterFile.
+01  RosterLine PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-Master-Status PIC XX.
+    88 WS-Master-OK VALUE "00".
+
+01 WS-Roster-Status PIC XX.
+    88 WS-Roster-OK VALUE "00".
+
+01 WS-Run-Date PIC 9(8).
+01 WS-Heading-Date.
+    02 WS-Heading-YYYY PIC 9(4).
+    02 FILLER PIC X VALUE "-".
+    02 WS-Heading-MM   PIC 99.
+    02 FILLER PIC X VALUE "-".
+    02 WS-Heading-DD   PIC 99.
+
+01 WS-EOF-Flag PIC X VALUE "N".
+    88 WS-EOF VALUE "Y".
+
+01 WS-Break-CourseCode PIC X(4) VALUE SPACES.
+01 WS-Course-Count PIC 9(5) VALUE ZERO.
+01 WS-Course-Count-Display PIC ZZZZ9.
+
+01 WS-First-Course-Flag PIC X VALUE "Y".
+    88 WS-First-Course VALUE "Y".
+
+PROCEDURE DIVISION.
+Begin.
+    PERFORM GetRunDate.
+    OPEN OUTPUT RosterFile.
+    IF NOT WS-Roster-OK
+        DISPLAY "Unable to open roster file, status " WS-Roster-Status
+        STOP RUN
+    END-IF.
+
+    SORT SortWorkFile
+        ON ASCENDING KEY SortCourseCode SortStudentId
+        INPUT PROCEDURE IS LoadSortFile
+        OUTPUT PROCEDURE IS PrintRoster.
+
+    CLOSE RosterFile.
+    STOP RUN.
+
+GetRunDate.
+    ACCEPT WS-Run-Date FROM DATE YYYYMMDD.
+    MOVE WS-Run-Date(1:4) TO WS-Heading-YYYY.
+    MOVE WS-Run-Date(5:2) TO WS-Heading-MM.
+    MOVE WS-Run-Date(7:2) TO WS-Heading-DD.
+
+LoadSortFile.
+    OPEN INPUT StudentMasterFile.
+    IF NOT WS-Master-OK
+        DISPLAY "Unable to open student master, status " WS-Master-Status
+        STOP RUN
+    END-IF.
+    MOVE "N" TO WS-EOF-Flag.
+    PERFORM UNTIL WS-EOF
+        READ StudentMasterFile
+            AT END
+                SET WS-EOF TO TRUE
+            NOT AT END
+                MOVE CourseCode OF StudentMasterRecord TO SortCourseCode
+                MOVE StudentId OF StudentMasterRecord TO SortStudentId
+                MOVE Surname OF StudentMasterRecord TO SortSurname
+                MOVE Initials OF StudentMasterRecord TO SortInitials
+                MOVE Gender OF StudentMasterRecord TO SortGender
+                RELEASE SortRecord
+        END-READ
+    END-PERFORM.
+    CLOSE StudentMasterFile.
+
+PrintRoster.
+    MOVE "N" TO WS-EOF-Flag.
+    MOVE SPACES TO WS-Break-CourseCode.
+    MOVE ZERO TO WS-Course-Count.
+    PERFORM UNTIL WS-EOF
+        RETURN SortWorkFile
+            AT END
+                SET WS-EOF TO TRUE
+            NOT AT END
+                IF SortCourseCode NOT = WS-Break-CourseCode
+                    IF WS-Break-CourseCode NOT = SPACES
+                        PERFORM WriteCourseTotal
+                    END-IF
+                    MOVE SortCourseCode TO WS-Break-CourseCode
+                    MOVE ZERO TO WS-Course-Count
+                    PERFORM WriteCourseHeader
+                END-IF
+                PERFORM WriteStudentLine
+                ADD 1 TO WS-Course-Count
+        END-RETURN
+    END-PERFORM.
+    IF WS-Break-CourseCode NOT = SPACES
+        PERFORM WriteCourseTotal
+    END-IF.
+
+WriteCourseHeader.
+    MOVE SPACES TO RosterLine.
+    STRING "Course " DELIMITED SIZE
+           SortCourseCode DELIMITED SIZE
+           "  Roster as of " DELIMITED SIZE
+           WS-Heading-Date DELIMITED SIZE
+        INTO RosterLine.
+    IF WS-First-Course
+        WRITE RosterLine
+        MOVE "N" TO WS-First-Course-Flag
+    ELSE
+        WRITE RosterLine AFTER ADVANCING PAGE
+    END-IF.
+    MOVE SPACES TO RosterLine.
+    STRING "Surname  Initials StudentId Gender" DELIMITED SIZE
+        INTO RosterLine.
+    WRITE RosterLine.
+
+WriteStudentLine.
+    MOVE SPACES TO RosterLine.
+    STRING SortSurname     DELIMITED SIZE
+           "  "            DELIMITED SIZE
+           SortInitials    DELIMITED SIZE
+           "     "         DELIMITED SIZE
+           SortStudentId   DELIMITED SIZE
+           "    "          DELIMITED SIZE
+           SortGender      DELIMITED SIZE
+        INTO RosterLine.
+    WRITE RosterLine.
+
+WriteCourseTotal.
+    MOVE WS-Course-Count TO WS-Course-Count-Display.
+    MOVE SPACES TO RosterLine.
+    STRING "Students enrolled: " DELIMITED SIZE
+           WS-Course-Count-Display DELIMITED SIZE
+        INTO RosterLine.
+    WRITE RosterLine.
+    MOVE SPACES TO RosterLine.
+    WRITE RosterLine.
